@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PCS2PRG4.
+       AUTHOR. KEVIN MARQUEZ AND JOAO MARQUES.
+      *************************************************************
+      *                     INFO3105 CASE2                        *
+      *                        PCS2PRG4                           *
+      *                COBOL ZOS PROGRAM DESCRIPTION              *
+      *************************************************************
+      * PROGRAM DESCRIPTION:                                      *
+      *   PERIOD-END CLOSE. BROWSES SALESMAST IN KEY SEQUENCE,    *
+      *   ARCHIVES EACH SALESPERSON'S CURRENT GROSS/RETURN/NET    *
+      *   SALES TO A DATED HISTORY RECORD ON SALESHIST, THEN      *
+      *   RESETS THE LIVE GROSS/RETURN FIELDS TO ZERO SO THE NEXT *
+      *   PERIOD'S REPORTING STARTS CLEAN.                        *
+      *                                                           *
+      *  INPUT/OUTPUT DD NAME  FILE IDENTIFIER   FILE DESCRIPTION *
+      *  --------------------  ---------------   ---------------- *
+      *  SLSPKS                SALESMAST         SALESPERSON VSAM *
+      *                                          KSDS              *
+      *                                                           *
+      *  OUTPUT DD NAME    FILE IDENTIFIER     FILE DESCRIPTION   *
+      *  --------------    ---------------     -----------------  *
+      *  SLSHIST            SALESHIST          DATED PERIOD-CLOSE *
+      *                                        HISTORY EXTRACT    *
+      *  PRNT               CLOSERPT           SYSOUT REPORT FILE *
+      *                                                           *
+      *  COPYBOOKS              DESCRIPTION                       *
+      *  ---------              -----------                       *
+      *  CCS2SLSP               LAYOUT FOR SALESPERSON MASTER     *
+      *  CCS2SLSH               LAYOUT FOR PERIOD-CLOSE HISTORY   *
+      *************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SALESMAST ASSIGN TO SLSPKS
+              ORGANIZATION IS INDEXED
+              RECORD KEY IS SALESPERSON-NO
+              FILE STATUS IS WS-IN-STATUS.
+            SELECT SALESHIST ASSIGN TO SLSHIST
+              FILE STATUS IS WS-HIST-STATUS.
+            SELECT CLOSERPT ASSIGN TO PRNT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SALESMAST.
+      *COPY BOOK FOR SALESPERSON MASTER FILE
+       COPY CCS2SLSP.
+
+       FD  SALESHIST
+           RECORDING MODE IS F.
+      *COPY BOOK FOR PERIOD-CLOSE HISTORY RECORD
+       COPY CCS2SLSH.
+
+       FD  CLOSERPT
+           RECORDING MODE IS F.
+       01  PRINT-AREA                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      **************************************************************
+      *    LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING       *
+      **************************************************************
+       01  WS-HEADING-LINE-1.
+           03  FILLER                 PIC X(5)       VALUE SPACES.
+           03  FILLER                 PIC X(6)       VALUE "PAGE  ".
+           03  WS-HL1-PAGENO          PIC Z9.
+           03  FILLER                 PIC X(29)      VALUE SPACES.
+           03  FILLER                 PIC X(15)
+                                      VALUE "ABC CORPORATION".
+           03  FILLER                 PIC X(27)      VALUE SPACES.
+           03  WS-HL1-MONTH           PIC 9(2).
+           03  FILLER                 PIC X(1)       VALUE "/".
+           03  WS-HL1-DAY             PIC 9(2).
+           03  FILLER                 PIC X(1)       VALUE "/".
+           03  WS-HL1-YEAR            PIC 9(4).
+           03  FILLER                 PIC X          VALUE SPACES.
+
+      **************************************************************
+      *    LAYOUT FOR THE 2ND HEADING LINE OF REPORT PRNTING       *
+      **************************************************************
+       01  WS-HEADING-LINE-2.
+           03  FILLER                 PIC X(33)      VALUE SPACES.
+           03  FILLER                 PIC X(6)       VALUE 'PERIOD'.
+           03  FILLER                 PIC X          VALUE SPACES.
+           03  FILLER                 PIC X(5)       VALUE 'CLOSE'.
+
+      **************************************************************
+      *    LAYOUT FOR THE DETAIL LINE OF REPORT PRINTING           *
+      **************************************************************
+       01  WS-PRNT-DETAIL-LINE.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  FILLER                 PIC X(12)  VALUE 'SALESPERSON '.
+           03  WS-PRNT-SALESPERSON-NO PIC 9(5).
+           03  FILLER                 PIC X(6)       VALUE SPACES.
+           03  FILLER                 PIC X(6)       VALUE 'GROSS '.
+           03  WS-PRNT-GROSS-SALES    PIC $$$,$$$,$$$,$$$.99.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  FILLER                 PIC X(8)       VALUE 'RETURNS '.
+           03  WS-PRNT-RETURN-SALES   PIC $$$,$$$.99.
+
+      **************************************************************
+      *    LAYOUT FOR THE CLOSING SUMMARY LINE                     *
+      **************************************************************
+       01  WS-PRNT-SUMMARY-LINE.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  FILLER                 PIC X(9)       VALUE '# CLOSED '.
+           03  WS-PRNT-NUM-CLOSED     PIC Z(4)9.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  FILLER                 PIC X(13)   VALUE 'TOTAL GROSS  '.
+           03  WS-PRNT-TOTAL-GROSS    PIC $$,$$$,$$$,$$$.99.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  FILLER                 PIC X(15) VALUE 'TOTAL RETURNS  '.
+           03  WS-PRNT-TOTAL-RETURN   PIC $$,$$$,$$$.99.
+
+      **************************************************************
+      *    LAYOUT FOR THE CURRENT DATE OF THE REPORT DATE          *
+      **************************************************************
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YEAR               PIC X(4).
+           05  WS-CD-MONTH              PIC XX.
+           05  WS-CD-DAY                PIC XX.
+
+      **************************************************************
+      *    LAYOUT FOR THE PERIOD-CLOSE DATE STAMPED ON HISTORY      *
+      **************************************************************
+       01  WS-CLOSE-DATE-CAT.
+           05  WS-CD-CLOSE-YEAR         PIC 9(4).
+           05  WS-CD-CLOSE-MONTH        PIC 9(2).
+           05  WS-CD-CLOSE-DAY          PIC 9(2).
+
+      **************************************************************
+      *    LAYOUT FOR THE EOF-SWITCHES OF THE REPORT               *
+      **************************************************************
+       01  WS-SWITCHES.
+           05  WS-SALESMAST-EOF-SWITCH   PIC X          VALUE "N".
+               88  WS-SALESMAST-EOF                     VALUE "Y".
+               88  WS-SALESMAST-NOT-EOF                 VALUE "N".
+           05  WS-HIST-FILE-EXISTS       PIC X          VALUE "N".
+               88  WS-HIST-FILE-FOUND                   VALUE "Y".
+
+      **************************************************************
+      *                 CALC-FIELDS AND FILE STATUSES               *
+      **************************************************************
+       01  MISCELLEANOUS.
+           03  WS-IN-STATUS              PIC XX         VALUE SPACES.
+           03  WS-HIST-STATUS            PIC XX         VALUE SPACES.
+           03  WS-CALC-PAGE-NO           PIC 9(3)       VALUE ZERO.
+           03  WS-NUM-CLOSED             PIC 9(5)       VALUE ZERO.
+           03  WS-TOTAL-GROSS            PIC S9(9)V99   VALUE ZERO.
+           03  WS-TOTAL-RETURN           PIC S9(7)V99   VALUE ZERO.
+
+      **************************************************************
+      *               START OF PROCEDURE DIVISION                  *
+      **************************************************************
+       PROCEDURE DIVISION.
+       A000-MAINLINE.
+           PERFORM V100-OPEN-HISTORY-FOR-APPEND.
+
+           OPEN I-O SALESMAST
+                OUTPUT CLOSERPT
+           IF WS-IN-STATUS NOT EQUAL "00"
+               DISPLAY "FILE ERROR WS-IN-STATUS = ", WS-IN-STATUS
+           ELSE
+               PERFORM U100-FORMAT-DATE
+               PERFORM W140-PRINT-HEAD
+               PERFORM R2000-READ-NEXT-SALESMAST
+               PERFORM UNTIL WS-SALESMAST-EOF
+                   PERFORM C100-CLOSE-SALESPERSON-PERIOD
+                   PERFORM R2000-READ-NEXT-SALESMAST
+               END-PERFORM
+               PERFORM W240-PRINT-SUMMARY
+               CLOSE SALESMAST
+                     CLOSERPT
+           END-IF
+
+           CLOSE SALESHIST.
+           STOP RUN.
+
+      **************************************************************
+      *   OPEN THE HISTORY FILE FOR APPEND IF IT ALREADY HAS PRIOR *
+      *   PERIODS ON IT, OR CREATE IT ON THE FIRST-EVER PERIOD     *
+      *   CLOSE, THE SAME WAY PCS2PRG1 HANDLES ITS CHECKPOINT FILE *
+      **************************************************************
+       V100-OPEN-HISTORY-FOR-APPEND.
+           OPEN INPUT SALESHIST
+           IF WS-HIST-STATUS EQUAL "00"
+               SET WS-HIST-FILE-FOUND TO TRUE
+               CLOSE SALESHIST
+               OPEN EXTEND SALESHIST
+           ELSE
+               OPEN OUTPUT SALESHIST
+           END-IF.
+
+      **************************************************************
+      *   READ SALESMAST IN KEY SEQUENCE, ONE SALESPERSON AT A TIME *
+      **************************************************************
+       R2000-READ-NEXT-SALESMAST.
+           READ SALESMAST NEXT RECORD
+               AT END MOVE 'Y' TO WS-SALESMAST-EOF-SWITCH
+           END-READ.
+
+      **************************************************************
+      *               OBTAIN THE CURRENT DATE                      *
+      **************************************************************
+       U100-FORMAT-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CD-MONTH TO WS-HL1-MONTH.
+           MOVE WS-CD-DAY TO WS-HL1-DAY.
+           MOVE WS-CD-YEAR TO WS-HL1-YEAR.
+           MOVE WS-CD-YEAR TO WS-CD-CLOSE-YEAR.
+           MOVE WS-CD-MONTH TO WS-CD-CLOSE-MONTH.
+           MOVE WS-CD-DAY TO WS-CD-CLOSE-DAY.
+
+      **************************************************************
+      *               PRINTS THE HEADER AND COLUMNS                *
+      **************************************************************
+       W140-PRINT-HEAD.
+           COMPUTE
+              WS-CALC-PAGE-NO = WS-CALC-PAGE-NO + 1
+           END-COMPUTE.
+           MOVE WS-CALC-PAGE-NO TO WS-HL1-PAGENO
+           WRITE PRINT-AREA FROM WS-HEADING-LINE-1
+                 AFTER ADVANCING PAGE
+           MOVE SPACES TO PRINT-AREA
+           WRITE PRINT-AREA FROM WS-HEADING-LINE-2
+                 AFTER ADVANCING 1 LINES
+           MOVE SPACES TO PRINT-AREA.
+
+      **************************************************************
+      *   ARCHIVE ONE SALESPERSON'S CURRENT PERIOD TOTALS TO THE   *
+      *   HISTORY FILE, THEN ZERO THE LIVE MASTER FIELDS SO THE    *
+      *   NEXT PERIOD STARTS FROM ZERO                             *
+      **************************************************************
+       C100-CLOSE-SALESPERSON-PERIOD.
+           MOVE WS-CLOSE-DATE-CAT TO SH-CLOSE-DATE
+           MOVE SALESPERSON-NO TO SH-SALESPERSON-NO
+           MOVE SALESPERSON-BRANCH-NO TO SH-BRANCH-NO
+           MOVE SALESPERSON-GROSS-SALES TO SH-GROSS-SALES
+           MOVE SALESPERSON-RETURN-SALES TO SH-RETURN-SALES
+           COMPUTE SH-NET-SALES = SALESPERSON-GROSS-SALES -
+                   SALESPERSON-RETURN-SALES
+           MOVE SALESPERSON-COMM-RATE TO SH-COMM-RATE
+           WRITE SALES-HISTORY-RECORD
+
+           PERFORM W200-PRINT-DETAIL-LINE
+
+           ADD 1 TO WS-NUM-CLOSED
+           ADD SALESPERSON-GROSS-SALES TO WS-TOTAL-GROSS
+           ADD SALESPERSON-RETURN-SALES TO WS-TOTAL-RETURN
+
+           MOVE 0 TO SALESPERSON-GROSS-SALES
+           MOVE 0 TO SALESPERSON-RETURN-SALES
+           REWRITE SALESPERSON-MASTER
+           IF WS-IN-STATUS NOT EQUAL "00"
+               DISPLAY "PROBLEM RESETTING SALESPERSON "
+                       SALESPERSON-NO " STATUS IS: " WS-IN-STATUS
+           END-IF.
+
+      **************************************************************
+      *               PRINTS ONE SALESPERSON DETAIL LINE            *
+      **************************************************************
+       W200-PRINT-DETAIL-LINE.
+           MOVE SALESPERSON-NO TO WS-PRNT-SALESPERSON-NO
+           MOVE SALESPERSON-GROSS-SALES TO WS-PRNT-GROSS-SALES
+           MOVE SALESPERSON-RETURN-SALES TO WS-PRNT-RETURN-SALES
+           WRITE PRINT-AREA FROM WS-PRNT-DETAIL-LINE
+                 AFTER ADVANCING 1 LINES
+           MOVE SPACES TO PRINT-AREA.
+
+      **************************************************************
+      *               PRINTS THE CLOSING SUMMARY LINE               *
+      **************************************************************
+       W240-PRINT-SUMMARY.
+           MOVE WS-NUM-CLOSED TO WS-PRNT-NUM-CLOSED
+           MOVE WS-TOTAL-GROSS TO WS-PRNT-TOTAL-GROSS
+           MOVE WS-TOTAL-RETURN TO WS-PRNT-TOTAL-RETURN
+           WRITE PRINT-AREA FROM WS-PRNT-SUMMARY-LINE
+                 AFTER ADVANCING 1 LINES
+           MOVE SPACES TO PRINT-AREA.
