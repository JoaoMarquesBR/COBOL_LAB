@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PCS2PRG3.
+       AUTHOR. KEVIN MARQUEZ AND JOAO MARQUES.
+      *************************************************************
+      *                     INFO3105 CASE2                        *
+      *                        PCS2PRG3                           *
+      *                COBOL ZOS PROGRAM DESCRIPTION              *
+      *************************************************************
+      * PROGRAM DESCRIPTION:                                      *
+      *   ON-DEMAND INQUIRY PROGRAM. READS A REQUESTED BRANCH     *
+      *   NUMBER FROM A CONTROL CARD, THEN USES THE SALESMAST     *
+      *   ALTERNATE KEY (SALESPERSON-BRANCH-NO) TO START/READ     *
+      *   NEXT ONLY THE SALESPEOPLE IN THAT BRANCH, ACROSS ALL    *
+      *   OF THE BRANCH'S DEPARTMENTS, AND PRINTS A ROSTER OF     *
+      *   NAME, GROSS SALES, RETURN SALES, AND COMMISSION RATE.   *
+      *                                                           *
+      *  INPUT DD NAME     FILE IDENTIFIER     FILE DESCRIPTION   *
+      *  -------------     ---------------     ----------------   *
+      *  SYSIN              CONTROL-CARD       REQUESTED BRANCH   *
+      *  SLSPKS             SALESMAST          SALESPERSON VSAM   *
+      *                                        KSDS               *
+      *                                                           *
+      *  OUTPUT DD NAME    FILE IDENTIFIER     FILE DESCRIPTION   *
+      *  --------------    ---------------     -----------------  *
+      *  PRNT               ROSTERRPT         SYSOUT REPORT FILE  *
+      *                                                           *
+      *  COPYBOOKS              DESCRIPTION                       *
+      *  ---------              -----------                       *
+      *  CCS2SLSP               LAYOUT FOR SALESPERSON MASTER     *
+      *************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SALESMAST ASSIGN TO SLSPKS
+              ORGANIZATION IS INDEXED
+              ACCESS IS DYNAMIC
+              RECORD KEY IS SALESPERSON-NO
+              ALTERNATE KEY IS SALESPERSON-BRANCH-NO WITH DUPLICATES
+              FILE STATUS IS WS-IN-STATUS.
+            SELECT CONTROL-CARD ASSIGN TO SYSIN
+              FILE STATUS IS WS-CC-STATUS.
+            SELECT ROSTERRPT ASSIGN TO PRNT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SALESMAST.
+      *COPY BOOK FOR SALESPERSON MASTER FILE
+       COPY CCS2SLSP.
+
+       FD  CONTROL-CARD
+           RECORDING MODE IS F.
+       01  CONTROL-CARD-RECORD.
+           05  CC-BRANCH-NO              PIC 9(3).
+           05  FILLER                    PIC X(77).
+
+       FD  ROSTERRPT
+           RECORDING MODE IS F.
+       01  PRINT-AREA                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      **************************************************************
+      *    LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING       *
+      **************************************************************
+       01  WS-HEADING-LINE-1.
+           03  FILLER                 PIC X(5)       VALUE SPACES.
+           03  FILLER                 PIC X(6)       VALUE "PAGE  ".
+           03  WS-HL1-PAGENO          PIC Z9.
+           03  FILLER                 PIC X(29)      VALUE SPACES.
+           03  FILLER                 PIC X(15)
+                                      VALUE "ABC CORPORATION".
+           03  FILLER                 PIC X(27)      VALUE SPACES.
+           03  WS-HL1-MONTH           PIC 9(2).
+           03  FILLER                 PIC X(1)       VALUE "/".
+           03  WS-HL1-DAY             PIC 9(2).
+           03  FILLER                 PIC X(1)       VALUE "/".
+           03  WS-HL1-YEAR            PIC 9(4).
+           03  FILLER                 PIC X          VALUE SPACES.
+
+      **************************************************************
+      *    LAYOUT FOR THE 2ND HEADING LINE OF REPORT PRNTING       *
+      **************************************************************
+       01  WS-HEADING-LINE-2.
+           03  FILLER                 PIC X(35)      VALUE SPACES.
+           03  FILLER                 PIC X(6)       VALUE 'BRANCH'.
+           03  FILLER                 PIC X          VALUE SPACES.
+           03  WS-HL2-BRANCH-NO       PIC Z(3).
+           03  FILLER                 PIC X          VALUE SPACES.
+           03  FILLER                 PIC X(6)       VALUE 'ROSTER'.
+
+      **************************************************************
+      *    LAYOUT FOR THE COLUMN HEADINGS OF REPORT PRINTING       *
+      **************************************************************
+       01  WS-COLUMN-HEADINGS.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  FILLER                 PIC X(9)       VALUE 'LAST NAME'.
+           03  FILLER                 PIC X(8)       VALUE SPACES.
+           03  FILLER                 PIC X(10)      VALUE 'FIRST NAME'.
+           03  FILLER                 PIC X(7)       VALUE SPACES.
+           03  FILLER                 PIC X(4)       VALUE 'DEPT'.
+           03  FILLER                 PIC X(4)       VALUE SPACES.
+           03  FILLER                 PIC X(11)     VALUE 'GROSS SALES'.
+           03  FILLER                 PIC X(6)       VALUE SPACES.
+           03  FILLER                 PIC X(7)       VALUE 'RETURNS'.
+           03  FILLER                 PIC X(6)       VALUE SPACES.
+           03  FILLER                 PIC X(10)      VALUE 'COMM RATE'.
+
+      **************************************************************
+      *    LAYOUT FOR THE DETAIL LINE OF REPORT PRINTING           *
+      **************************************************************
+       01  WS-PRNT-DETAIL-LINE.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  WS-PRNT-LAST-NAME      PIC X(15).
+           03  FILLER                 PIC X(2)       VALUE SPACES.
+           03  WS-PRNT-FIRST-NAME     PIC X(10).
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  WS-PRNT-DEPT-NO        PIC Z9.
+           03  FILLER                 PIC X(6)       VALUE SPACES.
+           03  WS-PRNT-GROSS-SALES    PIC $$$,$$$,$$$,$$$.99.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  WS-PRNT-RETURN-SALES   PIC $$$,$$$.99.
+           03  FILLER                 PIC X(5)       VALUE SPACES.
+           03  WS-PRNT-COMM-RATE      PIC .9999.
+
+      **************************************************************
+      *    LAYOUT FOR THE NOT-FOUND MESSAGE LINE                   *
+      **************************************************************
+       01  WS-NOT-FOUND-LINE.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  FILLER                 PIC X(19)
+                              VALUE 'NO SALESPEOPLE FOR '.
+           03  FILLER                 PIC X(6)       VALUE 'BRANCH'.
+           03  FILLER                 PIC X          VALUE SPACES.
+           03  WS-NF-BRANCH-NO        PIC Z(3).
+
+      **************************************************************
+      *    LAYOUT TO CAST BRANCH AND DEPARTMENT NO OFF SALESMAST    *
+      **************************************************************
+       01  WS-SALESBRANCH-NO-CAT.
+           03  WS-CAT-BRANCH-NO          PIC 9(3).
+           03  WS-CAT-DEPARTMENT-NO      PIC 9(2).
+
+      **************************************************************
+      *    LAYOUT TO BUILD A START KEY FROM THE REQUESTED BRANCH   *
+      **************************************************************
+       01  WS-START-KEY-CAT.
+           03  WS-STARTKEY-BRANCH-NO     PIC 9(3).
+           03  WS-STARTKEY-DEPARTMENT-NO PIC 9(2)      VALUE ZEROES.
+
+      **************************************************************
+      *    LAYOUT FOR THE CURRENT DATE OF THE REPORT DATE          *
+      **************************************************************
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YEAR               PIC X(4).
+           05  WS-CD-MONTH              PIC XX.
+           05  WS-CD-DAY                PIC XX.
+
+      **************************************************************
+      *    LAYOUT FOR THE EOF-SWITCHES OF THE REPORT               *
+      **************************************************************
+       01  WS-SWITCHES.
+           05  WS-SALESMAST-EOF-SWITCH   PIC X          VALUE "N".
+               88  WS-SALESMAST-EOF                     VALUE "Y".
+               88  WS-SALESMAST-NOT-EOF                 VALUE "N".
+           05  WS-BRANCH-DONE-SWITCH     PIC X          VALUE "N".
+               88  WS-BRANCH-DONE                       VALUE "Y".
+           05  WS-FOUND-ANY-SWITCH       PIC X          VALUE "N".
+               88  WS-FOUND-ANY                         VALUE "Y".
+
+      **************************************************************
+      *                 REQUESTED BRANCH AND FILE STATUSES         *
+      **************************************************************
+       01  MISCELLEANOUS.
+           03  WS-REQUESTED-BRANCH-NO    PIC 9(3)       VALUE ZEROES.
+           03  WS-IN-STATUS              PIC XX         VALUE SPACES.
+           03  WS-CC-STATUS              PIC XX         VALUE SPACES.
+           03  WS-CALC-PAGE-NO           PIC 9(3)       VALUE ZERO.
+
+      **************************************************************
+      *               START OF PROCEDURE DIVISION                  *
+      **************************************************************
+       PROCEDURE DIVISION.
+       A000-MAINLINE.
+           OPEN INPUT CONTROL-CARD
+                     I-O SALESMAST
+                OUTPUT ROSTERRPT
+           IF WS-CC-STATUS NOT EQUAL "00"
+               DISPLAY "FILE ERROR WS-CC-STATUS = ", WS-CC-STATUS
+           ELSE
+               PERFORM R100-READ-CONTROL-CARD
+               IF WS-CC-STATUS EQUAL "00"
+                   PERFORM W140-PRINT-HEAD
+                   PERFORM S100-START-SALESMAST
+                   PERFORM B1500-LOOP-PARAGRAPH UNTIL WS-BRANCH-DONE
+                   IF NOT WS-FOUND-ANY
+                       PERFORM W280-PRINT-NOT-FOUND
+                   END-IF
+               END-IF
+           END-IF
+
+           CLOSE CONTROL-CARD
+                 SALESMAST
+                 ROSTERRPT
+           STOP RUN.
+
+      **************************************************************
+      *      READ THE CONTROL CARD FOR THE REQUESTED BRANCH NO     *
+      **************************************************************
+       R100-READ-CONTROL-CARD.
+           READ CONTROL-CARD.
+           IF WS-CC-STATUS EQUAL "00"
+               MOVE CC-BRANCH-NO TO WS-REQUESTED-BRANCH-NO
+           END-IF.
+
+      **************************************************************
+      *   POSITION SALESMAST AT THE FIRST RECORD OF THE REQUESTED  *
+      *   BRANCH VIA THE ALTERNATE KEY (SALESPERSON-BRANCH-NO)     *
+      **************************************************************
+       S100-START-SALESMAST.
+           MOVE WS-REQUESTED-BRANCH-NO TO WS-STARTKEY-BRANCH-NO
+           MOVE WS-START-KEY-CAT TO SALESPERSON-BRANCH-NO
+
+           START SALESMAST KEY IS GREATER THAN OR EQUAL
+                 SALESPERSON-BRANCH-NO
+           IF WS-IN-STATUS NOT EQUAL "00"
+               SET WS-BRANCH-DONE TO TRUE
+           ELSE
+               PERFORM R200-READ-NEXT-SALESMAST
+           END-IF.
+
+      **************************************************************
+      *   READ NEXT ON THE ALTERNATE KEY, THEN STOP THE ROSTER AS  *
+      *   SOON AS THE BRANCH PORTION NO LONGER MATCHES             *
+      **************************************************************
+       R200-READ-NEXT-SALESMAST.
+           READ SALESMAST NEXT RECORD
+           IF WS-IN-STATUS NOT EQUAL "00"
+               SET WS-BRANCH-DONE TO TRUE
+           ELSE
+               MOVE SALESPERSON-BRANCH-NO TO WS-SALESBRANCH-NO-CAT
+               IF WS-CAT-BRANCH-NO NOT EQUAL WS-REQUESTED-BRANCH-NO
+                   SET WS-BRANCH-DONE TO TRUE
+               END-IF
+           END-IF.
+
+       B1500-LOOP-PARAGRAPH.
+           SET WS-FOUND-ANY TO TRUE
+           PERFORM W200-PRINT-DETAIL-LINE
+           PERFORM R200-READ-NEXT-SALESMAST.
+
+      **************************************************************
+      *               OBTAIN THE CURRENT DATE                      *
+      **************************************************************
+       U100-FORMAT-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CD-MONTH TO WS-HL1-MONTH.
+           MOVE WS-CD-DAY TO WS-HL1-DAY.
+           MOVE WS-CD-YEAR TO WS-HL1-YEAR.
+
+      **************************************************************
+      *               PRINTS THE HEADER AND COLUMNS                *
+      **************************************************************
+       W140-PRINT-HEAD.
+           COMPUTE
+              WS-CALC-PAGE-NO = WS-CALC-PAGE-NO + 1
+           END-COMPUTE.
+           MOVE WS-CALC-PAGE-NO TO WS-HL1-PAGENO
+           PERFORM U100-FORMAT-DATE.
+           WRITE PRINT-AREA FROM WS-HEADING-LINE-1
+                 AFTER ADVANCING PAGE
+           MOVE SPACES TO PRINT-AREA
+           MOVE WS-REQUESTED-BRANCH-NO TO WS-HL2-BRANCH-NO
+           WRITE PRINT-AREA FROM WS-HEADING-LINE-2
+                 AFTER ADVANCING 1 LINES
+           MOVE SPACES TO PRINT-AREA
+
+           WRITE PRINT-AREA FROM WS-COLUMN-HEADINGS
+                 AFTER ADVANCING 1 LINES
+           MOVE SPACES TO PRINT-AREA.
+
+      **************************************************************
+      *               PRINTS ONE SALESPERSON DETAIL LINE            *
+      **************************************************************
+       W200-PRINT-DETAIL-LINE.
+           MOVE SALESPERSON-LAST-NAME TO WS-PRNT-LAST-NAME
+           MOVE SALESPERSON-FIRST-NAME TO WS-PRNT-FIRST-NAME
+           MOVE WS-CAT-DEPARTMENT-NO TO WS-PRNT-DEPT-NO
+           MOVE SALESPERSON-GROSS-SALES TO WS-PRNT-GROSS-SALES
+           MOVE SALESPERSON-RETURN-SALES TO WS-PRNT-RETURN-SALES
+           MOVE SALESPERSON-COMM-RATE TO WS-PRNT-COMM-RATE
+           WRITE PRINT-AREA FROM WS-PRNT-DETAIL-LINE
+                 AFTER ADVANCING 1 LINES
+           MOVE SPACES TO PRINT-AREA.
+
+      **************************************************************
+      *      PRINTS A MESSAGE WHEN THE BRANCH HAS NO SALESPEOPLE    *
+      **************************************************************
+       W280-PRINT-NOT-FOUND.
+           MOVE WS-REQUESTED-BRANCH-NO TO WS-NF-BRANCH-NO
+           WRITE PRINT-AREA FROM WS-NOT-FOUND-LINE
+                 AFTER ADVANCING 1 LINES
+           MOVE SPACES TO PRINT-AREA.
