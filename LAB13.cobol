@@ -72,29 +72,40 @@
            05 WS-CD-DAY                PIC XX.
 
        01 WS-RATING-VALUES.
-          05 FILLER       PIC X(4) VALUE X"0000000C".
-          05 FILLER       PIC X(4) VALUE X"1999999C".
+          05 FILLER       PIC X(5) VALUE X"000000000C".
+          05 FILLER       PIC X(5) VALUE X"199999999C".
           05 FILLER       PIC X(5) VALUE "    *".
-          05 FILLER       PIC X(4) VALUE X"2000000C".
-          05 FILLER       PIC X(4) VALUE X"3999990C".
+          05 FILLER       PIC X(5) VALUE X"200000000C".
+          05 FILLER       PIC X(5) VALUE X"399999999C".
           05 FILLER       PIC X(5) VALUE "   **".
-          05 FILLER       PIC X(4) VALUE X"4000000C".
-          05 FILLER       PIC X(4) VALUE X"5999999C".
+          05 FILLER       PIC X(5) VALUE X"400000000C".
+          05 FILLER       PIC X(5) VALUE X"599999999C".
           05 FILLER       PIC X(5) VALUE "  ***".
-          05 FILLER       PIC X(4) VALUE X"6000000C".
-          05 FILLER       PIC X(4) VALUE X"7999999C".
+          05 FILLER       PIC X(5) VALUE X"600000000C".
+          05 FILLER       PIC X(5) VALUE X"799999999C".
           05 FILLER       PIC X(5) VALUE " ****".
-          05 FILLER       PIC X(4) VALUE X"8000000C".
-          05 FILLER       PIC X(4) VALUE X"9999999C".
+          05 FILLER       PIC X(5) VALUE X"800000000C".
+          05 FILLER       PIC X(5) VALUE X"999999999C".
           05 FILLER       PIC X(5) VALUE "*****".
+          05 FILLER       PIC X(5) VALUE X"999999999C".
+          05 FILLER       PIC X(5) VALUE X"999999999C".
+          05 FILLER       PIC X(5) VALUE "ELITE".
 
        01 WS-RATING-TABLE REDEFINES WS-RATING-VALUES.
-          05 WS-RATING-GROUP OCCURS 5 TIMES.
-             10   WS-SALES-RANGE-MIN-VALUE PIC 9(5)V99 COMP-3.
-             10   WS-SALES-RANGE-MAX-VALUE PIC 9(5)V99 COMP-3.
+          05 WS-RATING-GROUP OCCURS 6 TIMES.
+             10   WS-SALES-RANGE-MIN-VALUE PIC 9(7)V99 COMP-3.
+             10   WS-SALES-RANGE-MAX-VALUE PIC 9(7)V99 COMP-3.
              10   WS-STAR-RATING           PIC X(5).
 
-          05 WS-RATING-SUB                    PIC 9(2) COMP.
+       01 WS-RATING-SUB                    PIC 9(2) COMP.
+       01 WS-RATING-TABLE-SIZE             PIC 9(2) COMP VALUE 6.
+
+      **************************************************************
+      *    LAYOUT TO CAST BRANCH AND DEPARTMENT NO OFF SALESMAST    *
+      **************************************************************
+       01  WS-SALESBRANCH-NO-CAT.
+           03 WS-CAT-BRANCH-NO          PIC 9(3).
+           03 WS-CAT-DEPARTMENT-NO      PIC 9(2).
       **************************************************************
       *      LAYOUT FOR THE 1ST  DATA LINE OF REPORT PRNTING       *
       **************************************************************
@@ -117,7 +128,7 @@
        01 PRNT-BRANCH.
            05 FILLER                   PIC X(12)  VALUE "TOTAL BRANCH".
            05 FILLER                       PIC X(1)     VALUE SPACES.
-           05 CURRENT-BRANCH               PIC X(3).
+           05 CURRENT-BRANCH               PIC 9(3)     VALUE ZERO.
            05 FILLER                       PIC X(14)      VALUE SPACES.
            05 BRANCH-SUM1                  PIC $$$,$$$,$$$.$$.
            05 FILLER                       PIC X(2)      VALUE SPACES.
@@ -127,6 +138,19 @@
            05 FILLER                       PIC X(2)      VALUE SPACES.
            05 BRANCH-COMM1                 PIC $$$,$$$,$$$.$$.
 
+       01 PRNT-DEPT.
+           05 FILLER                   PIC X(10)  VALUE "TOTAL DEPT".
+           05 FILLER                       PIC X(1)     VALUE SPACES.
+           05 CURRENT-DEPT-NO              PIC 9(2)     VALUE ZERO.
+           05 FILLER                       PIC X(17)      VALUE SPACES.
+           05 DEPT-SUM1                    PIC $$$,$$$,$$$.$$.
+           05 FILLER                       PIC X(2)      VALUE SPACES.
+           05 DEPT-RETURNS1                PIC $$$,$$$,$$$.$$.
+           05 FILLER                       PIC X(2)      VALUE SPACES.
+           05 DEPT-NET1                    PIC $$$,$$$,$$$.$$.
+           05 FILLER                       PIC X(2)      VALUE SPACES.
+           05 DEPT-COMM1                   PIC $$$,$$$,$$$.$$.
+
        01 PRNT-SEPARATOR.
            05 FILLER                   PIC X(31)      VALUE SPACES.
            05 FILLER                   PIC X(13)  VALUE "-------------".
@@ -192,6 +216,12 @@
            05 PREVIOUS-SUM                 PIC 9(10)V99 VALUE 0.
            05 WS-HL1-PAGENO                PIC 9(3).
 
+       01 CURRENT-DEPT-READ.
+           05 CURRENT-DEPT-SUM             PIC 9(10)V99 VALUE 0.
+           05 CURRENT-DEPT-RETURNS         PIC 9(10)V99 VALUE 0.
+           05 CURRENT-DEPT-NET             PIC 9(10)V99 VALUE 0.
+           05 CURRENT-DEPT-COMM            PIC 9(10)V99 VALUE 0.
+
        01 COMPANY-DATA.
            05 COMPANY-SUM             PIC 9(10)V99.
            05 COMPANY-RETURNS         PIC 9(10)V99.
@@ -244,12 +274,17 @@
            MOVE 0.00 TO CURRENT-SUM
            MOVE 0.00 TO CURRENT-NET
            MOVE 0.00 TO CURRENT-RETURNS
+           MOVE 0.00 TO CURRENT-DEPT-SUM
+           MOVE 0.00 TO CURRENT-DEPT-NET
+           MOVE 0.00 TO CURRENT-DEPT-RETURNS
            MOVE 0.00 TO COMPANY-NET
            MOVE 0.00 TO COMPANY-RETURNS
            MOVE 0.00 TO COMPANY-COMM.
 
 
        1400-GET-TOTAL.
+           PERFORM 1650-PRINT-DEPT-SUBTOTAL
+
            PERFORM 1500-PRNT-SPACEL
 
            WRITE PRNT-REC FROM PRNT-BRANCH
@@ -301,36 +336,58 @@
            COMPUTE COMPANY-RETURNS = SALESPERSON-RETURN-SALES +
            COMPANY-RETURNS
 
-           IF SALESPERSON-BRANCH-NO IS NOT EQUAL TO CURRENT-BRANCH
+           MOVE SALESPERSON-BRANCH-NO TO WS-SALESBRANCH-NO-CAT
+
+           IF WS-CAT-BRANCH-NO IS NOT EQUAL TO CURRENT-BRANCH
            THEN
            COMPUTE WS-HL1-PAGENO = WS-HL1-PAGENO + 1
            PERFORM 1600-WORK
+           ELSE
+           IF WS-CAT-DEPARTMENT-NO IS NOT EQUAL TO CURRENT-DEPT-NO
+           THEN
+           PERFORM 1650-DEPT-BREAK
+           END-IF
            END-IF.
 
-           MOVE SALESPERSON-BRANCH-NO TO CURRENT-BRANCH.
+           MOVE WS-CAT-BRANCH-NO TO CURRENT-BRANCH.
+           MOVE WS-CAT-DEPARTMENT-NO TO CURRENT-DEPT-NO.
 
            COMPUTE CURRENT-SUM = SALESPERSON-GROSS-SALES + CURRENT-SUM
            MOVE CURRENT-SUM TO BRANCH-SUM
 
+           COMPUTE CURRENT-DEPT-SUM = SALESPERSON-GROSS-SALES +
+           CURRENT-DEPT-SUM
+           MOVE CURRENT-DEPT-SUM TO DEPT-SUM1
+
            COMPUTE SALESPERSON-NET = SALESPERSON-GROSS-SALES -
            SALESPERSON-RETURN-SALES
            MOVE SALESPERSON-NET TO SALESPERSON-NET1
 
            PERFORM WITH TEST AFTER
              VARYING WS-RATING-SUB FROM 1 BY 1 UNTIL
-              SALESPERSON-NET > WS-SALES-RANGE-MIN-VALUE (WS-RATING-SUB)
+              SALESPERSON-NET >=
+                 WS-SALES-RANGE-MIN-VALUE (WS-RATING-SUB)
               AND
-              SALESPERSON-NET < WS-SALES-RANGE-MAX-VALUE (WS-RATING-SUB)
+              SALESPERSON-NET <=
+                 WS-SALES-RANGE-MAX-VALUE (WS-RATING-SUB)
+              OR WS-RATING-SUB = WS-RATING-TABLE-SIZE
               MOVE WS-STAR-RATING (WS-RATING-SUB) TO SALESPERSON-RATING
            END-PERFORM
 
            COMPUTE CURRENT-NET = SALESPERSON-NET + CURRENT-NET
            MOVE CURRENT-NET TO BRANCH-NET1
 
+           COMPUTE CURRENT-DEPT-NET = SALESPERSON-NET + CURRENT-DEPT-NET
+           MOVE CURRENT-DEPT-NET TO DEPT-NET1
+
            COMPUTE CURRENT-RETURNS = SALESPERSON-RETURN-SALES
            + CURRENT-RETURNS
            MOVE CURRENT-RETURNS TO BRANCH-RETURNS1
 
+           COMPUTE CURRENT-DEPT-RETURNS = SALESPERSON-RETURN-SALES
+           + CURRENT-DEPT-RETURNS
+           MOVE CURRENT-DEPT-RETURNS TO DEPT-RETURNS1
+
            COMPUTE CURRENT-COMM ROUNDED = (SALESPERSON-GROSS-SALES -
            SALESPERSON-RETURN-SALES) * SALESPERSON-COMM-RATE
 
@@ -340,9 +397,37 @@
            COMPUTE COMPANY-NET = SALESPERSON-NET + COMPANY-NET
            COMPUTE COMPANY-COMM = COMPANY-COMM + CURRENT-COMM
            COMPUTE BRANCH-COMM = BRANCH-COMM + CURRENT-COMM
+           COMPUTE CURRENT-DEPT-COMM = CURRENT-DEPT-COMM + CURRENT-COMM
 
            MOVE CURRENT-SUM TO BRANCH-SUM1
-           MOVE BRANCH-COMM TO BRANCH-COMM1.
+           MOVE BRANCH-COMM TO BRANCH-COMM1
+           MOVE CURRENT-DEPT-COMM TO DEPT-COMM1.
+
+      **************************************************************
+      *   PRINT THE DEPARTMENT SUBTOTAL THAT JUST ENDED, THEN       *
+      *   RESET THE DEPARTMENT-LEVEL RUNNING TOTALS                 *
+      **************************************************************
+       1650-DEPT-BREAK.
+           PERFORM 1650-PRINT-DEPT-SUBTOTAL.
+           MOVE 0 TO CURRENT-DEPT-SUM
+           MOVE 0 TO CURRENT-DEPT-NET
+           MOVE 0 TO CURRENT-DEPT-COMM
+           MOVE 0 TO CURRENT-DEPT-RETURNS.
+
+      **************************************************************
+      *   WRITE THE "TOTAL DEPT" BLOCK FOR THE DEPARTMENT THAT IS   *
+      *   ABOUT TO CLOSE. A GUARD ON CURRENT-DEPT-NO SKIPS THIS ON  *
+      *   THE VERY FIRST DEPARTMENT OF THE WHOLE RUN, WHEN THERE IS *
+      *   NO PRIOR DEPARTMENT TO REPORT.                            *
+      **************************************************************
+       1650-PRINT-DEPT-SUBTOTAL.
+           IF CURRENT-DEPT-NO > 0 THEN
+           PERFORM 1500-PRNT-SPACEL
+           WRITE PRNT-REC FROM PRNT-DEPT
+                AFTER ADVANCING 1 LINE
+           WRITE PRNT-REC FROM PRNT-SEPARATOR
+                AFTER ADVANCING 1 LINE
+           END-IF.
 
        1600-WORK.
            MOVE 0 TO CURRENT-SUM
@@ -351,11 +436,12 @@
            MOVE 0 TO CURRENT-RETURNS
            MOVE 0 TO BRANCH-COMM
 
-           MOVE SALESPERSON-BRANCH-NO TO BRANCH-HEADING
+           MOVE WS-CAT-BRANCH-NO TO BRANCH-HEADING
 
            MOVE WS-HL1-PAGENO TO WS-HL1-PAGENO1
 
            IF CURRENT-BRANCH > 0 THEN
+           PERFORM 1650-PRINT-DEPT-SUBTOTAL
            PERFORM 1500-PRNT-SPACEL
            WRITE PRNT-REC FROM PRNT-BRANCH
                 AFTER ADVANCING 1 LINE
@@ -363,6 +449,11 @@
                 AFTER ADVANCING 1 LINE
            END-IF
 
+           MOVE 0 TO CURRENT-DEPT-SUM
+           MOVE 0 TO CURRENT-DEPT-NET
+           MOVE 0 TO CURRENT-DEPT-COMM
+           MOVE 0 TO CURRENT-DEPT-RETURNS
+
 
            WRITE PRNT-REC FROM WS-HEADING-LINE-1
                 AFTER ADVANCING 1 LINE
