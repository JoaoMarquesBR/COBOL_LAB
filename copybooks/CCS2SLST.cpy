@@ -0,0 +1,15 @@
+      *************************************************************
+      *  CCS2SLST                                                *
+      *  LAYOUT FOR STATIC PART OF SALES TRANSACTION (SALESTRANS)*
+      *************************************************************
+       01  SALES-TRANS-RECORD.
+           05  TRANS-NO                   PIC 9(5).
+           05  TRANS-SALESPERSON-NO       PIC 9(5).
+           05  TRANS-DATE                 PIC 9(6).
+           05  TRANS-TYPE-CODE            PIC X(1).
+               88  TRANS-ADD              VALUE 'A'.
+               88  TRANS-DEL              VALUE 'D'.
+               88  TRANS-CHG              VALUE 'C'.
+               88  TRANS-SALE             VALUE 'S'.
+               88  TRANS-RET              VALUE 'R'.
+           05  TRANS-DATA                 PIC X(34).
