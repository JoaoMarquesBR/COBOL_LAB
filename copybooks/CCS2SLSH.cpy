@@ -0,0 +1,13 @@
+      *************************************************************
+      *  CCS2SLSH                                                *
+      *  LAYOUT FOR SALESPERSON PERIOD-CLOSE HISTORY RECORD      *
+      *  (SALESHIST) WRITTEN BY PCS2PRG4'S PERIOD-END CLOSE      *
+      *************************************************************
+       01  SALES-HISTORY-RECORD.
+           05  SH-CLOSE-DATE              PIC 9(8).
+           05  SH-SALESPERSON-NO          PIC 9(5).
+           05  SH-BRANCH-NO               PIC 9(5).
+           05  SH-GROSS-SALES             PIC S9(8)V99.
+           05  SH-RETURN-SALES            PIC S9(5)V99.
+           05  SH-NET-SALES               PIC S9(8)V99.
+           05  SH-COMM-RATE               PIC V9(4).
