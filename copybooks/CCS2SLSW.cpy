@@ -0,0 +1,21 @@
+      *************************************************************
+      *  CCS2SLSW                                                *
+      *  LAYOUT FOR DYNAMIC PART OF SALES TRANSACTION (TRANS-DATA)*
+      *  ONE OF THE FOLLOWING GROUPS IS MOVED IN FROM TRANS-DATA  *
+      *  DEPENDING ON TRANS-TYPE-CODE.                            *
+      *************************************************************
+       01  WS-TRANS-MAINTENANCE.
+           05  WS-TRANS-LAST-NAME         PIC X(15).
+           05  WS-TRANS-FIRST-NAME        PIC X(10).
+           05  WS-TRANS-BRANCH-NO         PIC 9(3).
+           05  WS-TRANS-DEPT-NO           PIC 9(2).
+           05  WS-TRANS-COMM-RATE         PIC V9(4).
+
+       01  WS-TRANS-SALE.
+           05  WS-SALES-AMOUNT            PIC S9(5)V99.
+           05  WS-DISCOUNT-PCT            PIC V999.
+           05  FILLER                     PIC X(24).
+
+       01  WS-TRANS-RETURN.
+           05  WS-RETURN-AMOUNT           PIC S9(5)V99.
+           05  FILLER                     PIC X(27).
