@@ -0,0 +1,14 @@
+      *************************************************************
+      *  CCS1SLP                                                 *
+      *  LAYOUT FOR SALESPERSON EXTRACT RECORD (INPUT-FILE)      *
+      *  SEQUENTIAL EXTRACT OF THE SALESMAST VSAM FILE, SORTED   *
+      *  BY SALESPERSON-BRANCH-NO FOR BRANCH-BREAK REPORTING.    *
+      *************************************************************
+       01  SALESPERSON-RECORD.
+           05  SALESPERSON-NO             PIC 9(5).
+           05  SALESPERSON-LAST-NAME      PIC X(15).
+           05  SALESPERSON-FIRST-NAME     PIC X(10).
+           05  SALESPERSON-BRANCH-NO      PIC 9(5).
+           05  SALESPERSON-COMM-RATE      PIC V9(4).
+           05  SALESPERSON-GROSS-SALES    PIC S9(8)V99.
+           05  SALESPERSON-RETURN-SALES   PIC S9(5)V99.
