@@ -19,6 +19,8 @@
       *  OUTPUT DD NAME    FILE IDENTIFIER     FILE DESCRIPTION   *
       *  --------------    ---------------     -----------------  *
       *  PRNT               SALESRPT           SYSOUT REPORT FILE *
+      *  SLSEXTR            TRANS-EXTRACT      DELIMITED EXTRACT  *
+      *                                        OF THE TRANS LOG   *
       *                                                           *
       *  COPYBOOKS              DESCRIPTION                       *
       *  ---------              -----------                       *
@@ -39,6 +41,14 @@
             SELECT SALESTRANS ASSIGN TO SLSTRANS
               FILE STATUS IS WS-TRN-STATUS.
             SELECT SALESRPT ASSIGN TO PRNT.
+            SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CHK-STATUS.
+            SELECT SLSRJCT ASSIGN TO SLSRJCT
+              FILE STATUS IS WS-RJ-STATUS.
+            SELECT TRANS-EXTRACT ASSIGN TO SLSEXTR
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXTR-STATUS.
 
        DATA DIVISION.
 
@@ -72,6 +82,32 @@
        FD  SALESRPT
            RECORDING MODE IS F.
        01  PRINT-AREA                   PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHK-LAST-TRANS-NO         PIC 9(5).
+           05  CHK-TRANS-COUNT           PIC 9(7).
+
+       FD  SLSRJCT
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05  RJ-TRANS-DATA             PIC X(51).
+           05  RJ-TRN-NO                 PIC 9(5).
+           05  RJ-PROBLEM                PIC X(35).
+           05  RJ-STATUS                 PIC XX.
+
+       FD  TRANS-EXTRACT.
+       01  EXTRACT-RECORD.
+           05  EXT-TRANS-NO              PIC 9(5).
+           05  EXT-COMMA-1               PIC X.
+           05  EXT-SALESPERSON-NO        PIC 9(5).
+           05  EXT-COMMA-2               PIC X.
+           05  EXT-TRANS-DATE            PIC 9(6).
+           05  EXT-COMMA-3               PIC X.
+           05  EXT-TRANS-TYPE            PIC X(6).
+           05  EXT-COMMA-4               PIC X.
+           05  EXT-AMOUNT                PIC -(6)9.99.
+
        WORKING-STORAGE SECTION.
        COPY CCS2SLSW.
       **************************************************************
@@ -152,6 +188,26 @@
            03  FILLER                 PIC X(6)       VALUE 'TRANS '.
            03  WS-PRNT-TYPE-TOTALS    PIC 9(3).
 
+      **************************************************************
+      *  LAYOUT FOR THE BRANCH/DEPARTMENT SUBTOTAL BREAK HEADING   *
+      **************************************************************
+       01  WS-PRNT-BREAK-HEADING.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  WS-PRNT-BREAK-LABEL    PIC X(10).
+           03  FILLER                 PIC X          VALUE SPACES.
+           03  WS-PRNT-BREAK-NO       PIC Z(3).
+
+      **************************************************************
+      *  LAYOUT FOR THE BRANCH/DEPARTMENT GROSS/RETURN SUBTOTALS   *
+      **************************************************************
+       01  WS-PRNT-BREAK-AMOUNTS.
+           03  FILLER                 PIC X(5)       VALUE SPACES.
+           03  FILLER                 PIC X(6)       VALUE 'GROSS '.
+           03  WS-PRNT-BREAK-GROSS    PIC $$$,$$$,$$$,$$$.99CR.
+           03  FILLER                 PIC X(3)       VALUE SPACES.
+           03  FILLER                 PIC X(8)       VALUE 'RETURNS '.
+           03  WS-PRNT-BREAK-RETURNS  PIC $$$,$$$,$$$.99CR.
+
       **************************************************************
       *    LAYOUT FOR THE CALC-FIELDS OF THE REPORT                *
       **************************************************************
@@ -189,6 +245,9 @@
            05 WS-SALESMAST-EOF-SWITCH   PIC X          VALUE "N".
               88 WS-SALESMAST-EOF                      VALUE "Y".
               88 WS-SALESMAST-NOT-EOF                  VALUE "N".
+           05 WS-EDIT-SWITCH            PIC X          VALUE "Y".
+              88 WS-EDIT-PASSED                        VALUE "Y".
+              88 WS-EDIT-FAILED                        VALUE "N".
 
       **************************************************************
       *    LAYOUT TO CAST BRANCH AND DEPARTMENT NO TO SALESMAST    *
@@ -213,33 +272,141 @@
       **************************************************************
            03  WS-IN-STATUS           PIC XX        VALUE SPACES.
            03  WS-TRN-STATUS          PIC XX        VALUE SPACES.
+           03  WS-RJ-STATUS           PIC XX        VALUE SPACES.
+           03  WS-EXTR-STATUS         PIC XX        VALUE SPACES.
+           03  WS-EXT-RAW-AMOUNT      PIC S9(5)V99  VALUE ZERO.
            03  BREAK-FIELD            PIC 9(3)      VALUE ZEROES.
       **************************************************************
+      *   CHECKPOINT/RESTART CONTROLS FOR THE TRANSACTION RUN      *
+      **************************************************************
+       01  WS-CHECKPOINT-CONTROLS.
+           03  WS-CHK-STATUS            PIC XX        VALUE SPACES.
+           03  WS-CHK-FILE-EXISTS       PIC X         VALUE 'N'.
+               88  WS-CHK-FILE-FOUND                  VALUE 'Y'.
+           03  WS-RESTART-TRANS-NO      PIC 9(5)      VALUE ZEROES.
+           03  WS-CHK-SINCE-LAST        PIC 9(5)      VALUE ZEROES.
+           03  WS-CHK-INTERVAL          PIC 9(5)      VALUE 25.
+           03  WS-CHK-TOTAL-COUNT       PIC 9(7)      VALUE ZEROES.
+           03  WS-LAST-SUCCESS-TRANS-NO PIC 9(5)      VALUE ZEROES.
+      **************************************************************
+      *  BRANCH/DEPARTMENT BREAK CONTROLS FOR THE TRANSACTION LOG   *
+      *  SLSTRANS IS ASSUMED SORTED BY SALESPERSON-BRANCH-NO, THE   *
+      *  SAME WAY LAB7'S INPUT-FILE EXTRACT ALREADY IS (CCS1SLP)    *
+      **************************************************************
+       01  WS-BREAK-KEY.
+           03  WS-CURR-BR               PIC 9(3)      VALUE ZEROES.
+           03  WS-CURR-DEPT             PIC 9(2)      VALUE ZEROES.
+
+       01  WS-BREAK-CONTROLS.
+           03  WS-BR-ACTIVE-BRANCH      PIC 9(3)      VALUE ZEROES.
+           03  WS-DP-ACTIVE-DEPT        PIC 9(2)      VALUE ZEROES.
+           03  WS-BREAK-FIRST-SWITCH    PIC X         VALUE 'Y'.
+               88  WS-BREAK-FIRST-TRANS               VALUE 'Y'.
+
+       01  WS-BRANCH-TOTALS.
+           03  WS-BR-SALES-TRANS        PIC 9(3)      VALUE ZEROES.
+           03  WS-BR-RETURN-TRANS       PIC 9(3)      VALUE ZEROES.
+           03  WS-BR-ADD-TRANS          PIC 9(3)      VALUE ZEROES.
+           03  WS-BR-DELETE-TRANS       PIC 9(3)      VALUE ZEROES.
+           03  WS-BR-CHANGE-TRANS       PIC 9(3)      VALUE ZEROES.
+           03  WS-BR-FAILED-TRANS       PIC 9(3)      VALUE ZEROES.
+           03  WS-BR-GROSS-SALES        PIC S9(9)V99  VALUE ZERO.
+           03  WS-BR-RETURN-SALES       PIC S9(7)V99  VALUE ZERO.
+
+       01  WS-DEPT-TOTALS.
+           03  WS-DP-SALES-TRANS        PIC 9(3)      VALUE ZEROES.
+           03  WS-DP-RETURN-TRANS       PIC 9(3)      VALUE ZEROES.
+           03  WS-DP-ADD-TRANS          PIC 9(3)      VALUE ZEROES.
+           03  WS-DP-DELETE-TRANS       PIC 9(3)      VALUE ZEROES.
+           03  WS-DP-CHANGE-TRANS       PIC 9(3)      VALUE ZEROES.
+           03  WS-DP-FAILED-TRANS       PIC 9(3)      VALUE ZEROES.
+           03  WS-DP-GROSS-SALES        PIC S9(9)V99  VALUE ZERO.
+           03  WS-DP-RETURN-SALES       PIC S9(7)V99  VALUE ZERO.
+      **************************************************************
       *               START OF PROCEDURE DIVISION                  *
       **************************************************************
        PROCEDURE DIVISION.
        A000-MAINLINE.
+           PERFORM V100-RESTART-CHECKPOINT-READ.
+
            OPEN INPUT SALESTRANS
                 I-O SALESMAST
-                OUTPUT SALESRPT
            IF WS-IN-STATUS NOT EQUAL "00"
                DISPLAY "FILE ERROR WS-IN-STATUS = ", WS-IN-STATUS
            ELSE
+                IF WS-CHK-FILE-FOUND
+                    OPEN EXTEND SALESRPT
+                               SLSRJCT
+                               TRANS-EXTRACT
+                               CHECKPOINT-FILE
+                ELSE
+                    OPEN OUTPUT SALESRPT
+                                SLSRJCT
+                                TRANS-EXTRACT
+                                CHECKPOINT-FILE
+                END-IF
+
                 PERFORM B1500-LOOP-PARAGRAPH UNTIL WS-SALESMAST-EOF
 
+                PERFORM W258-RESET-CHECKPOINT-FILE
+
                 CLOSE SALESTRANS
                       SALESMAST
                       SALESRPT
+                      SLSRJCT
+                      TRANS-EXTRACT
            END-IF
            STOP RUN.
 
+      **************************************************************
+      *   READ ANY PRIOR CHECKPOINT SO A RESTARTED RUN SKIPS ALL   *
+      *   TRANSACTIONS ALREADY POSTED TO SALESMAST. WS-CHK-FILE-   *
+      *   FOUND IS ONLY SET WHEN AN ACTUAL CHECKPOINT RECORD IS    *
+      *   READ, NOT MERELY WHEN THE FILE EXISTS AND IS EMPTY, SO   *
+      *   AN EMPTIED (RESET) CHECKPOINT FILE FROM A PRIOR RUN'S    *
+      *   NORMAL COMPLETION IS NOT MISTAKEN FOR A RUN TO RESTART   *
+      **************************************************************
+       V100-RESTART-CHECKPOINT-READ.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHK-STATUS EQUAL "00"
+               PERFORM UNTIL WS-CHK-STATUS NOT EQUAL "00"
+                   READ CHECKPOINT-FILE
+                   IF WS-CHK-STATUS EQUAL "00"
+                       MOVE CHK-LAST-TRANS-NO TO WS-RESTART-TRANS-NO
+                       MOVE CHK-TRANS-COUNT TO WS-CHK-TOTAL-COUNT
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-TRANS-NO > 0
+                   SET WS-CHK-FILE-FOUND TO TRUE
+                   DISPLAY "RESTARTING AFTER TRANS-NO ",
+                           WS-RESTART-TRANS-NO
+               END-IF
+           END-IF.
+
+      **************************************************************
+      *   A NORMAL, NON-ABORTED COMPLETION MEANS EVERY TRANSACTION *
+      *   IN THIS RUN WAS POSTED, SO ANY CHECKPOINT RECORDS WRITTEN*
+      *   DURING THE RUN ARE NO LONGER NEEDED. EMPTY THE CHECKPOINT*
+      *   FILE SO A LATER, UNRELATED RUN NEVER READS THIS RUN'S    *
+      *   PROGRESS BACK AS ONE TO RESTART FROM                     *
+      **************************************************************
+       W258-RESET-CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
        B1500-LOOP-PARAGRAPH.
            IF BREAK-FIELD EQUAL 0
               MOVE 100 TO BREAK-FIELD
               PERFORM W140-PRINT-HEAD.
            PERFORM R2000-READ-INPUT.
               IF WS-SALESMAST-NOT-EOF
-                 PERFORM U220-EVALUATE-TRANSACTION-TYPE
+                 IF TRANS-NO <= WS-RESTART-TRANS-NO
+                     CONTINUE
+                 ELSE
+                     PERFORM U220-EVALUATE-TRANSACTION-TYPE
+                 END-IF
               ELSE
                  PERFORM W240-PRINT-TRANSACTION-TOTAL.
 
@@ -294,12 +461,16 @@
             EVALUATE TRUE
                 WHEN TRANS-ADD
                    MOVE TRANS-DATA TO WS-TRANS-MAINTENANCE
+                   MOVE WS-TRANS-BRANCH-NO TO WS-CURR-BR
+                   MOVE WS-TRANS-DEPT-NO TO WS-CURR-DEPT
                    PERFORM C100-PROCESS-ADD
                 WHEN TRANS-DEL
                    MOVE TRANS-DATA TO WS-TRANS-MAINTENANCE
                    PERFORM C200-PROCESS-DEL
                 WHEN TRANS-CHG
                    MOVE TRANS-DATA TO WS-TRANS-MAINTENANCE
+                   MOVE WS-TRANS-BRANCH-NO TO WS-CURR-BR
+                   MOVE WS-TRANS-DEPT-NO TO WS-CURR-DEPT
                    PERFORM C300-PROCESS-CHG
                 WHEN TRANS-SALE
                    MOVE TRANS-DATA TO WS-TRANS-SALE
@@ -311,32 +482,95 @@
                    DISPLAY 'INVALID INPUT'
             END-EVALUATE.
 
+            IF TRANS-ADD OR TRANS-DEL OR TRANS-CHG OR TRANS-SALE
+                                       OR TRANS-RET
+                PERFORM W225-BRANCH-DEPT-BREAK-CHECK
+                PERFORM W224-ACCUMULATE-BREAK-TOTALS
+            END-IF.
+
+      **************************************************************
+      *   EDIT THE INCOMING TRANSACTION FIELDS BEFORE ANY C100/     *
+      *   C300/C400/C500 PARAGRAPH POSTS THEM TO SALESMAST, SO A    *
+      *   BAD TRANSACTION GETS A READABLE REASON INSTEAD OF EITHER  *
+      *   GARBAGE DATA OR A RAW VSAM FILE-STATUS CODE               *
+      **************************************************************
+       U210-VALIDATE-TRANSACTION.
+            MOVE 'Y' TO WS-EDIT-SWITCH
+            MOVE SPACES TO WS-ER-PROBLEM
+            EVALUATE TRUE
+                WHEN TRANS-ADD OR TRANS-CHG
+                    IF WS-TRANS-BRANCH-NO = 0 OR WS-TRANS-DEPT-NO = 0
+                        MOVE 'N' TO WS-EDIT-SWITCH
+                        MOVE 'INVALID BRANCH/DEPARTMENT NUMBER'
+                              TO WS-ER-PROBLEM
+                    END-IF
+                WHEN TRANS-SALE
+                    IF WS-SALES-AMOUNT < 0
+                        MOVE 'N' TO WS-EDIT-SWITCH
+                        MOVE 'NEGATIVE SALES AMOUNT' TO WS-ER-PROBLEM
+                    ELSE
+                        IF WS-DISCOUNT-PCT >= .500
+                            MOVE 'N' TO WS-EDIT-SWITCH
+                            MOVE 'DISCOUNT PERCENT 50 PERCENT OR MORE'
+                                  TO WS-ER-PROBLEM
+                        END-IF
+                    END-IF
+                WHEN TRANS-RET
+                    IF WS-RETURN-AMOUNT < 0
+                        MOVE 'N' TO WS-EDIT-SWITCH
+                        MOVE 'NEGATIVE RETURN AMOUNT' TO WS-ER-PROBLEM
+                    END-IF
+            END-EVALUATE.
+
+      **************************************************************
+      *   REPORT AND COUNT A TRANSACTION REJECTED BY THE EDIT PASS  *
+      *   ABOVE. USES THE SAME ERROR-LINE/SUSPENSE-FILE PATH AS A   *
+      *   REAL VSAM FAILURE, TAGGED WITH A PSEUDO STATUS OF 'ED' SO *
+      *   IT'S CLEAR THE REJECT CAME FROM AN EDIT, NOT SALESMAST    *
+      **************************************************************
+       W270-REJECT-TRANSACTION.
+            MOVE TRANS-NO TO WS-ER-TRN-NO
+            MOVE 'ED' TO WS-IN-STATUS
+            MOVE WS-IN-STATUS TO WS-ER-IDX-STATUS
+            WRITE PRINT-AREA FROM WS-ERROR-LINE
+            PERFORM W260-WRITE-REJECT-RECORD
+            COMPUTE
+               WS-NUM-FAILED-TRANS = WS-NUM-FAILED-TRANS + 1
+            END-COMPUTE.
+
       **************************************************************
       *               PROCESS ADD TRANSACTIONS                     *
       **************************************************************
        C100-PROCESS-ADD.
-            PERFORM M100-MOVE-TRANS-TO-SALES.
-            MOVE 0 TO SALESPERSON-COMM-RATE.
-            MOVE 0 TO SALESPERSON-GROSS-SALES.
-            MOVE 0 TO SALESPERSON-RETURN-SALES.
-
-            WRITE SALESPERSON-MASTER
-             IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
-                 MOVE 'ADD' TO WS-PRNT-TYPE
-                 MOVE 0 TO WS-TL-AMT
-                 PERFORM W230-PRINT-TRANSACTION-LOG
-                 COMPUTE
-                    WS-NUM-ADD-TRANS = WS-NUM-ADD-TRANS + 1
-                 END-COMPUTE
+            PERFORM U210-VALIDATE-TRANSACTION.
+            IF WS-EDIT-FAILED
+                PERFORM W270-REJECT-TRANSACTION
             ELSE
-                 MOVE TRANS-NO TO WS-ER-TRN-NO
-                 MOVE 'PROBLEM DOING ADD, STATUS IS:'
-                       TO WS-ER-PROBLEM
-                 MOVE WS-IN-STATUS TO WS-ER-IDX-STATUS
-                 WRITE PRINT-AREA FROM WS-ERROR-LINE
-                 COMPUTE
-                    WS-NUM-FAILED-TRANS = WS-NUM-FAILED-TRANS + 1
-                 END-COMPUTE
+                PERFORM M100-MOVE-TRANS-TO-SALES
+                MOVE 0 TO SALESPERSON-GROSS-SALES
+                MOVE 0 TO SALESPERSON-RETURN-SALES
+
+                WRITE SALESPERSON-MASTER
+                 IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
+                     MOVE 'ADD' TO WS-PRNT-TYPE
+                     MOVE 0 TO WS-TL-AMT
+                     MOVE 0 TO WS-EXT-RAW-AMOUNT
+                     PERFORM W230-PRINT-TRANSACTION-LOG
+                     PERFORM W250-WRITE-CHECKPOINT-IF-DUE
+                     COMPUTE
+                        WS-NUM-ADD-TRANS = WS-NUM-ADD-TRANS + 1
+                     END-COMPUTE
+                ELSE
+                     MOVE TRANS-NO TO WS-ER-TRN-NO
+                     MOVE 'PROBLEM DOING ADD, STATUS IS:'
+                           TO WS-ER-PROBLEM
+                     MOVE WS-IN-STATUS TO WS-ER-IDX-STATUS
+                     WRITE PRINT-AREA FROM WS-ERROR-LINE
+                     PERFORM W260-WRITE-REJECT-RECORD
+                     COMPUTE
+                        WS-NUM-FAILED-TRANS = WS-NUM-FAILED-TRANS + 1
+                     END-COMPUTE
+                END-IF
             END-IF.
 
       **************************************************************
@@ -344,12 +578,18 @@
       **************************************************************
        C200-PROCESS-DEL.
             MOVE TRANS-SALESPERSON-NO TO SALESPERSON-NO.
+            READ SALESMAST.
 
             DELETE SALESMAST RECORD
              IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
+                 MOVE SALESPERSON-BRANCH-NO TO WS-SALESBRANCH-NO-CAT
+                 MOVE WS-CAT-BRANCH-NO TO WS-CURR-BR
+                 MOVE WS-CAT-DEPARTMENT-NO TO WS-CURR-DEPT
                  MOVE 'DELETE' TO WS-PRNT-TYPE
                  MOVE 0 TO WS-TL-AMT
+                 MOVE 0 TO WS-EXT-RAW-AMOUNT
                  PERFORM W230-PRINT-TRANSACTION-LOG
+                 PERFORM W250-WRITE-CHECKPOINT-IF-DUE
                  COMPUTE
                    WS-NUM-DELETE-TRANS = WS-NUM-DELETE-TRANS + 1
                  END-COMPUTE
@@ -359,6 +599,7 @@
                        TO WS-ER-PROBLEM
                  MOVE WS-IN-STATUS TO WS-ER-IDX-STATUS
                  WRITE PRINT-AREA FROM WS-ERROR-LINE
+                 PERFORM W260-WRITE-REJECT-RECORD
                  COMPUTE
                     WS-NUM-FAILED-TRANS = WS-NUM-FAILED-TRANS + 1
                  END-COMPUTE
@@ -370,12 +611,18 @@
        C300-PROCESS-CHG.
             READ SALESMAST
              IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
+                PERFORM U210-VALIDATE-TRANSACTION
+                IF WS-EDIT-FAILED
+                    PERFORM W270-REJECT-TRANSACTION
+                ELSE
                 PERFORM M100-MOVE-TRANS-TO-SALES
                 REWRITE SALESPERSON-MASTER
                  IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
                       MOVE 'CHANGE' TO WS-PRNT-TYPE
                       MOVE 0 TO WS-TL-AMT
+                      MOVE 0 TO WS-EXT-RAW-AMOUNT
                       PERFORM W230-PRINT-TRANSACTION-LOG
+                      PERFORM W250-WRITE-CHECKPOINT-IF-DUE
                       COMPUTE
                          WS-NUM-CHANGE-TRANS = WS-NUM-CHANGE-TRANS + 1
                       END-COMPUTE
@@ -385,16 +632,19 @@
                             TO WS-ER-PROBLEM
                       MOVE WS-IN-STATUS TO WS-ER-IDX-STATUS
                       WRITE PRINT-AREA FROM WS-ERROR-LINE
+                      PERFORM W260-WRITE-REJECT-RECORD
                        COMPUTE
                          WS-NUM-FAILED-TRANS = WS-NUM-FAILED-TRANS + 1
                        END-COMPUTE
                  END-IF
+                END-IF
              ELSE
                  MOVE TRANS-NO TO WS-ER-TRN-NO
                  MOVE 'PROBLEM DOING CHANGE, STATUS IS:'
                        TO WS-ER-PROBLEM
                  MOVE WS-IN-STATUS TO WS-ER-IDX-STATUS
                  WRITE PRINT-AREA FROM WS-ERROR-LINE
+                 PERFORM W260-WRITE-REJECT-RECORD
                  COMPUTE
                     WS-NUM-FAILED-TRANS = WS-NUM-FAILED-TRANS + 1
                  END-COMPUTE
@@ -404,15 +654,26 @@
       *               PROCESS SALES TRANSACTIONS                   *
       **************************************************************
        C400-PROCESS-SALE.
-            COMPUTE
-               WS-TRANS-GROSS-SALES ROUNDED = WS-SALES-AMOUNT -
-               (WS-SALES-AMOUNT * WS-DISCOUNT-PCT)
-            END-COMPUTE.
-
             MOVE TRANS-SALESPERSON-NO TO SALESPERSON-NO.
 
-            READ SALESMAST
+            READ SALESMAST.
+
+            IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
+                MOVE SALESPERSON-BRANCH-NO TO WS-SALESBRANCH-NO-CAT
+                MOVE WS-CAT-BRANCH-NO TO WS-CURR-BR
+                MOVE WS-CAT-DEPARTMENT-NO TO WS-CURR-DEPT
+            END-IF.
+
+            PERFORM U210-VALIDATE-TRANSACTION.
+
+             IF WS-EDIT-FAILED
+                 PERFORM W270-REJECT-TRANSACTION
+             ELSE
              IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
+                COMPUTE
+                   WS-TRANS-GROSS-SALES ROUNDED = WS-SALES-AMOUNT -
+                   (WS-SALES-AMOUNT * WS-DISCOUNT-PCT)
+                END-COMPUTE
                 COMPUTE
                     SALESPERSON-GROSS-SALES =
                     SALESPERSON-GROSS-SALES + WS-TRANS-GROSS-SALES
@@ -421,7 +682,9 @@
                  IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
                       MOVE 'SALE' TO WS-PRNT-TYPE
                       MOVE WS-TRANS-GROSS-SALES TO WS-TL-AMT
+                      MOVE WS-TRANS-GROSS-SALES TO WS-EXT-RAW-AMOUNT
                       PERFORM W230-PRINT-TRANSACTION-LOG
+                      PERFORM W250-WRITE-CHECKPOINT-IF-DUE
 
                       COMPUTE
                          WS-NUM-SALES-TRANS = WS-NUM-SALES-TRANS + 1
@@ -432,6 +695,7 @@
                             TO WS-ER-PROBLEM
                       MOVE WS-IN-STATUS TO WS-ER-IDX-STATUS
                       WRITE PRINT-AREA FROM WS-ERROR-LINE
+                      PERFORM W260-WRITE-REJECT-RECORD
                       COMPUTE
                          WS-NUM-FAILED-TRANS = WS-NUM-FAILED-TRANS + 1
                       END-COMPUTE
@@ -442,9 +706,11 @@
                        TO WS-ER-PROBLEM
                  MOVE WS-IN-STATUS TO WS-ER-IDX-STATUS
                  WRITE PRINT-AREA FROM WS-ERROR-LINE
+                 PERFORM W260-WRITE-REJECT-RECORD
                  COMPUTE
                     WS-NUM-FAILED-TRANS = WS-NUM-FAILED-TRANS + 1
                  END-COMPUTE
+             END-IF
              END-IF.
 
       **************************************************************
@@ -453,7 +719,19 @@
        C500-PROCESS-RETURN.
             MOVE TRANS-SALESPERSON-NO TO SALESPERSON-NO.
 
-            READ SALESMAST
+            READ SALESMAST.
+
+            IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
+                MOVE SALESPERSON-BRANCH-NO TO WS-SALESBRANCH-NO-CAT
+                MOVE WS-CAT-BRANCH-NO TO WS-CURR-BR
+                MOVE WS-CAT-DEPARTMENT-NO TO WS-CURR-DEPT
+            END-IF.
+
+            PERFORM U210-VALIDATE-TRANSACTION.
+
+             IF WS-EDIT-FAILED
+                 PERFORM W270-REJECT-TRANSACTION
+             ELSE
              IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
                 COMPUTE
                     SALESPERSON-RETURN-SALES =
@@ -466,7 +744,9 @@
                           WS-TRANS-RETURNS = WS-RETURN-AMOUNT * -1
                       END-COMPUTE
                       MOVE WS-TRANS-RETURNS TO WS-TL-AMT
+                      MOVE WS-TRANS-RETURNS TO WS-EXT-RAW-AMOUNT
                       PERFORM W230-PRINT-TRANSACTION-LOG
+                      PERFORM W250-WRITE-CHECKPOINT-IF-DUE
 
                       COMPUTE
                         WS-NUM-RETURN-TRANS = WS-NUM-RETURN-TRANS + 1
@@ -477,6 +757,7 @@
                             TO WS-ER-PROBLEM
                       MOVE WS-IN-STATUS TO WS-ER-IDX-STATUS
                       WRITE PRINT-AREA FROM WS-ERROR-LINE
+                      PERFORM W260-WRITE-REJECT-RECORD
                       COMPUTE
                          WS-NUM-FAILED-TRANS = WS-NUM-FAILED-TRANS + 1
                       END-COMPUTE
@@ -487,9 +768,11 @@
                        TO WS-ER-PROBLEM
                  MOVE WS-IN-STATUS TO WS-ER-IDX-STATUS
                  WRITE PRINT-AREA FROM WS-ERROR-LINE
+                 PERFORM W260-WRITE-REJECT-RECORD
                  COMPUTE
                     WS-NUM-FAILED-TRANS = WS-NUM-FAILED-TRANS + 1
                  END-COMPUTE
+             END-IF
              END-IF.
 
       **************************************************************
@@ -502,6 +785,7 @@
             MOVE WS-TRANS-BRANCH-NO TO WS-CAT-BRANCH-NO.
             MOVE WS-TRANS-DEPT-NO TO WS-CAT-DEPARTMENT-NO.
             MOVE WS-SALESBRANCH-NO-CAT TO SALESPERSON-BRANCH-NO.
+            MOVE WS-TRANS-COMM-RATE TO SALESPERSON-COMM-RATE.
 
       **************************************************************
       *               PRINT TO TRANSACTION LOG                     *
@@ -509,14 +793,221 @@
        W230-PRINT-TRANSACTION-LOG.
             MOVE TRANS-NO TO WS-PRNT-TRANS-NO.
             MOVE TRANS-SALESPERSON-NO TO WS-PRNT-SALESPERSON-NO.
+            MOVE TRANS-NO TO WS-LAST-SUCCESS-TRANS-NO.
             PERFORM U200-FORMAT-TRANS-DATE.
             WRITE PRINT-AREA FROM WS-PRNT-DETAIL-LINE
             AFTER ADVANCING 1 LINE.
+            PERFORM W235-WRITE-EXTRACT-RECORD.
+
+      **************************************************************
+      *   WRITE ONE COMMA-DELIMITED EXTRACT RECORD PER TRANSACTION *
+      *   LOGGED, ALONGSIDE THE PRINTED SALESRPT DETAIL LINE, FOR  *
+      *   DOWNSTREAM PROGRAMS TO CONSUME WITHOUT PARSING THE REPORT*
+      **************************************************************
+       W235-WRITE-EXTRACT-RECORD.
+            MOVE TRANS-NO TO EXT-TRANS-NO.
+            MOVE ',' TO EXT-COMMA-1.
+            MOVE TRANS-SALESPERSON-NO TO EXT-SALESPERSON-NO.
+            MOVE ',' TO EXT-COMMA-2.
+            MOVE TRANS-DATE TO EXT-TRANS-DATE.
+            MOVE ',' TO EXT-COMMA-3.
+            MOVE WS-PRNT-TYPE TO EXT-TRANS-TYPE.
+            MOVE ',' TO EXT-COMMA-4.
+            MOVE WS-EXT-RAW-AMOUNT TO EXT-AMOUNT.
+            WRITE EXTRACT-RECORD.
+
+      **************************************************************
+      *   WRITE A CHECKPOINT RECORD EVERY WS-CHK-INTERVAL SUCCESS-  *
+      *   FULLY POSTED TRANSACTIONS SO A RESTART CAN RESUME HERE   *
+      **************************************************************
+       W250-WRITE-CHECKPOINT-IF-DUE.
+            ADD 1 TO WS-CHK-SINCE-LAST.
+            IF WS-CHK-SINCE-LAST >= WS-CHK-INTERVAL
+                PERFORM W255-WRITE-CHECKPOINT-RECORD
+            END-IF.
+
+       W255-WRITE-CHECKPOINT-RECORD.
+            ADD WS-CHK-SINCE-LAST TO WS-CHK-TOTAL-COUNT.
+            MOVE WS-LAST-SUCCESS-TRANS-NO TO CHK-LAST-TRANS-NO.
+            MOVE WS-CHK-TOTAL-COUNT TO CHK-TRANS-COUNT.
+            WRITE CHECKPOINT-RECORD.
+            MOVE 0 TO WS-CHK-SINCE-LAST.
+
+      **************************************************************
+      *   WRITE A FULL COPY OF A REJECTED TRANSACTION, ALONG WITH  *
+      *   THE FILE STATUS AND REASON, TO THE SUSPENSE FILE SO IT   *
+      *   CAN BE CORRECTED AND RE-FED INTO THE NEXT SLSTRANS RUN   *
+      **************************************************************
+       W260-WRITE-REJECT-RECORD.
+            MOVE SALES-TRANS-RECORD TO RJ-TRANS-DATA.
+            MOVE TRANS-NO TO RJ-TRN-NO.
+            MOVE WS-ER-PROBLEM TO RJ-PROBLEM.
+            MOVE WS-IN-STATUS TO RJ-STATUS.
+            WRITE REJECT-RECORD.
+
+      **************************************************************
+      *   ON THE FIRST TRANSACTION, ESTABLISH THE ACTIVE BRANCH/    *
+      *   DEPARTMENT. WHEN THE BRANCH OR DEPARTMENT ON THE CURRENT  *
+      *   TRANSACTION CHANGES, PRINT THE SUBTOTAL BLOCK(S) FOR THE  *
+      *   GROUP THAT JUST ENDED BEFORE STARTING THE NEW ONE.        *
+      **************************************************************
+       W225-BRANCH-DEPT-BREAK-CHECK.
+            IF WS-BREAK-FIRST-TRANS
+                MOVE 'N' TO WS-BREAK-FIRST-SWITCH
+                MOVE WS-CURR-BR TO WS-BR-ACTIVE-BRANCH
+                MOVE WS-CURR-DEPT TO WS-DP-ACTIVE-DEPT
+            ELSE
+                IF WS-CURR-BR NOT = WS-BR-ACTIVE-BRANCH
+                    PERFORM W226-PRINT-DEPT-SUBTOTAL
+                    PERFORM W227-PRINT-BRANCH-SUBTOTAL
+                    PERFORM W228-RESET-BRANCH-TOTALS
+                    PERFORM W229-RESET-DEPT-TOTALS
+                    MOVE WS-CURR-BR TO WS-BR-ACTIVE-BRANCH
+                    MOVE WS-CURR-DEPT TO WS-DP-ACTIVE-DEPT
+                ELSE
+                    IF WS-CURR-DEPT NOT = WS-DP-ACTIVE-DEPT
+                        PERFORM W226-PRINT-DEPT-SUBTOTAL
+                        PERFORM W229-RESET-DEPT-TOTALS
+                        MOVE WS-CURR-DEPT TO WS-DP-ACTIVE-DEPT
+                    END-IF
+                END-IF
+            END-IF.
+
+      **************************************************************
+      *   ADD THE JUST-PROCESSED TRANSACTION INTO BOTH THE BRANCH  *
+      *   AND DEPARTMENT SUBTOTAL BUCKETS FOR THE ACTIVE GROUP     *
+      **************************************************************
+       W224-ACCUMULATE-BREAK-TOTALS.
+            IF WS-IN-STATUS = '00' OR WS-IN-STATUS = '02'
+                EVALUATE TRUE
+                    WHEN TRANS-ADD
+                        ADD 1 TO WS-BR-ADD-TRANS WS-DP-ADD-TRANS
+                    WHEN TRANS-DEL
+                        ADD 1 TO WS-BR-DELETE-TRANS WS-DP-DELETE-TRANS
+                    WHEN TRANS-CHG
+                        ADD 1 TO WS-BR-CHANGE-TRANS WS-DP-CHANGE-TRANS
+                    WHEN TRANS-SALE
+                        ADD 1 TO WS-BR-SALES-TRANS WS-DP-SALES-TRANS
+                        ADD WS-TRANS-GROSS-SALES TO WS-BR-GROSS-SALES
+                                                     WS-DP-GROSS-SALES
+                    WHEN TRANS-RET
+                        ADD 1 TO WS-BR-RETURN-TRANS WS-DP-RETURN-TRANS
+                        ADD WS-RETURN-AMOUNT TO WS-BR-RETURN-SALES
+                                                 WS-DP-RETURN-SALES
+                END-EVALUATE
+            ELSE
+                ADD 1 TO WS-BR-FAILED-TRANS WS-DP-FAILED-TRANS
+            END-IF.
+
+      **************************************************************
+      *               PRINT DEPARTMENT SUBTOTAL BLOCK               *
+      **************************************************************
+       W226-PRINT-DEPT-SUBTOTAL.
+            MOVE 'DEPARTMENT' TO WS-PRNT-BREAK-LABEL.
+            MOVE WS-DP-ACTIVE-DEPT TO WS-PRNT-BREAK-NO.
+            WRITE PRINT-AREA FROM WS-PRNT-BREAK-HEADING
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'SALES' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-DP-SALES-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'RETURN' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-DP-RETURN-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'ADD' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-DP-ADD-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'DEL' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-DP-DELETE-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'CHANGE' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-DP-CHANGE-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'INVALID' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-DP-FAILED-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE WS-DP-GROSS-SALES TO WS-PRNT-BREAK-GROSS.
+            MOVE WS-DP-RETURN-SALES TO WS-PRNT-BREAK-RETURNS.
+            WRITE PRINT-AREA FROM WS-PRNT-BREAK-AMOUNTS
+            AFTER ADVANCING 1 LINE.
+
+      **************************************************************
+      *                 PRINT BRANCH SUBTOTAL BLOCK                 *
+      **************************************************************
+       W227-PRINT-BRANCH-SUBTOTAL.
+            MOVE 'BRANCH' TO WS-PRNT-BREAK-LABEL.
+            MOVE WS-BR-ACTIVE-BRANCH TO WS-PRNT-BREAK-NO.
+            WRITE PRINT-AREA FROM WS-PRNT-BREAK-HEADING
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'SALES' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-BR-SALES-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'RETURN' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-BR-RETURN-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'ADD' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-BR-ADD-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'DEL' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-BR-DELETE-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'CHANGE' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-BR-CHANGE-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE 'INVALID' TO WS-PRNT-TYPE-NAME.
+            MOVE WS-BR-FAILED-TRANS TO WS-PRNT-TYPE-TOTALS.
+            WRITE PRINT-AREA FROM WS-PRINT-TOTALS
+            AFTER ADVANCING 1 LINE.
+
+            MOVE WS-BR-GROSS-SALES TO WS-PRNT-BREAK-GROSS.
+            MOVE WS-BR-RETURN-SALES TO WS-PRNT-BREAK-RETURNS.
+            WRITE PRINT-AREA FROM WS-PRNT-BREAK-AMOUNTS
+            AFTER ADVANCING 1 LINE.
+
+       W228-RESET-BRANCH-TOTALS.
+            MOVE ZEROES TO WS-BR-SALES-TRANS WS-BR-RETURN-TRANS
+                           WS-BR-ADD-TRANS WS-BR-DELETE-TRANS
+                           WS-BR-CHANGE-TRANS WS-BR-FAILED-TRANS.
+            MOVE ZERO TO WS-BR-GROSS-SALES WS-BR-RETURN-SALES.
+
+       W229-RESET-DEPT-TOTALS.
+            MOVE ZEROES TO WS-DP-SALES-TRANS WS-DP-RETURN-TRANS
+                           WS-DP-ADD-TRANS WS-DP-DELETE-TRANS
+                           WS-DP-CHANGE-TRANS WS-DP-FAILED-TRANS.
+            MOVE ZERO TO WS-DP-GROSS-SALES WS-DP-RETURN-SALES.
 
       **************************************************************
       *               PRINT TO TRANSACTION TOTAL                   *
       **************************************************************
        W240-PRINT-TRANSACTION-TOTAL.
+            IF NOT WS-BREAK-FIRST-TRANS
+                PERFORM W226-PRINT-DEPT-SUBTOTAL
+                PERFORM W227-PRINT-BRANCH-SUBTOTAL
+            END-IF.
+
             MOVE 'SALES' TO WS-PRNT-TYPE-NAME.
             MOVE WS-NUM-SALES-TRANS TO WS-PRNT-TYPE-TOTALS.
             WRITE PRINT-AREA FROM WS-PRINT-TOTALS
